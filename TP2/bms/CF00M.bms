@@ -0,0 +1,40 @@
+*        ***************************************************
+*        MAPSET CF00M  -  SIGN-ON SCREEN FOR PGMMP1
+*        ***************************************************
+CF00M    DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                    X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES
+*
+CF00M    DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=20,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               INITIAL='SIGN ON - PGMMP1'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=9,                                              X
+               ATTRB=(ASKIP),                                         X
+               INITIAL='USER ID :'
+USERMPI  DFHMDF POS=(3,11),                                           X
+               LENGTH=7,                                               X
+               ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(4,1),                                            X
+               LENGTH=10,                                              X
+               ATTRB=(ASKIP),                                          X
+               INITIAL='PASSWORD :'
+PSWMAPI  DFHMDF POS=(4,11),                                            X
+               LENGTH=7,                                               X
+               ATTRB=(UNPROT,DRK)
+*
+MESSMPO  DFHMDF POS=(6,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
