@@ -0,0 +1,40 @@
+*        ***************************************************
+*        MAPSET CF01M  -  USER MAINTENANCE SCREEN FOR PGMMP2
+*        ***************************************************
+CF01M    DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                    X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES
+*
+CF01M    DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=25,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               INITIAL='USER MAINTENANCE - PGMMP2'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=9,                                              X
+               ATTRB=(ASKIP),                                         X
+               INITIAL='USER ID :'
+USERMPI  DFHMDF POS=(3,11),                                           X
+               LENGTH=7,                                               X
+               ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(4,1),                                            X
+               LENGTH=24,                                              X
+               ATTRB=(ASKIP),                                          X
+               INITIAL='FUNCTION (A/D/R)       :'
+FUNCMPI  DFHMDF POS=(4,26),                                            X
+               LENGTH=1,                                               X
+               ATTRB=(UNPROT)
+*
+MESSMPO  DFHMDF POS=(5,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
