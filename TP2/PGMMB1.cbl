@@ -0,0 +1,180 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMMB1.
+      ******************************************************************
+      * Nightly batch digest of the AUDQ sign-on audit trail written
+      * by PGMMP1.  AUDQ is defined as an extrapartition TD queue so
+      * its underlying sequential dataset can be read here.  Produces
+      * a printed report grouped by USERMPI with success-vs-failed
+      * counts, flagging any user over LOCKOUT-MAX failures.
+      *
+      * Change history:
+      *   - LOCKOUT-MAX now comes from the LOCKPRM copybook PGMMP1
+      *     also COPYs, instead of a separate WS-FAIL-THRESHOLD
+      *     literal kept in step by hand.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIN ASSIGN TO AUDIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIN-STATUS.
+           SELECT RPTOUT ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPTOUT-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIN.
+           COPY AUDREC.
+
+       FD  RPTOUT.
+       01  RPT-LINE PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      / Copybook for the shared lockout-threshold constant
+       COPY LOCKPRM.
+       77  WS-EOF-SW        PIC X(01) VALUE 'N'.
+           88 WS-EOF        VALUE 'Y'.
+       77  WS-AUDIN-STATUS  PIC X(02) VALUE ZERO.
+       77  WS-RPTOUT-STATUS PIC X(02) VALUE ZERO.
+       77  WS-IDX           PIC S9(4) COMP VALUE ZERO.
+       77  WS-USER-COUNT    PIC S9(4) COMP VALUE ZERO.
+       01  WS-USER-TABLE.
+           02 WS-USER-ENTRY OCCURS 500 TIMES INDEXED BY WS-TBL-IDX.
+               03 WS-TBL-USERID  PIC X(07).
+               03 WS-TBL-SUCCESS PIC S9(7) COMP.
+               03 WS-TBL-FAILED  PIC S9(7) COMP.
+       01  WS-HDG-LINE-1.
+           02 FILLER PIC X(20) VALUE 'SIGN-ON AUDIT DIGEST'.
+       01  WS-HDG-LINE-2.
+           02 FILLER PIC X(07) VALUE 'USER ID'.
+           02 FILLER PIC X(06) VALUE SPACES.
+           02 FILLER PIC X(04) VALUE SPACES.
+           02 FILLER PIC X(07) VALUE 'SUCCESS'.
+           02 FILLER PIC X(06) VALUE SPACES.
+           02 FILLER PIC X(05) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE 'FAILED'.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(21) VALUE 'THRESHOLD FLAG'.
+       01  WS-DET-LINE.
+           02 WS-DET-USERID  PIC X(07).
+           02 FILLER         PIC X(06) VALUE SPACES.
+           02 WS-DET-SUCCESS PIC ZZZ,ZZZ,ZZ9.
+           02 FILLER         PIC X(06) VALUE SPACES.
+           02 WS-DET-FAILED  PIC ZZZ,ZZZ,ZZ9.
+           02 FILLER         PIC X(10) VALUE SPACES.
+           02 WS-DET-FLAG    PIC X(21).
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-AUDIT UNTIL WS-EOF
+           PERFORM 3000-WRITE-REPORT
+           PERFORM 9000-TERMINATE
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           INITIALIZE WS-USER-TABLE
+
+           OPEN INPUT AUDIN
+           IF WS-AUDIN-STATUS NOT = '00'
+               DISPLAY 'PGMMB1 - AUDIN OPEN FAILED, STATUS '
+                   WS-AUDIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RPTOUT
+           IF WS-RPTOUT-STATUS NOT = '00'
+               DISPLAY 'PGMMB1 - RPTOUT OPEN FAILED, STATUS '
+                   WS-RPTOUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 2010-READ-AUDIT
+           .
+
+       2000-PROCESS-AUDIT.
+           EVALUATE AUD-OUTCOME
+               WHEN 'SUCCESS'
+                   PERFORM 2100-FIND-OR-ADD-USER
+                   ADD 1 TO WS-TBL-SUCCESS(WS-TBL-IDX)
+               WHEN 'FAILED'
+                   PERFORM 2100-FIND-OR-ADD-USER
+                   ADD 1 TO WS-TBL-FAILED(WS-TBL-IDX)
+               WHEN 'LOCKED'
+                   PERFORM 2100-FIND-OR-ADD-USER
+                   ADD 1 TO WS-TBL-FAILED(WS-TBL-IDX)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           PERFORM 2010-READ-AUDIT
+           .
+
+       2010-READ-AUDIT.
+           READ AUDIN
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+
+           IF NOT WS-EOF AND WS-AUDIN-STATUS NOT = '00'
+               DISPLAY 'PGMMB1 - AUDIN READ FAILED, STATUS '
+                   WS-AUDIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       2100-FIND-OR-ADD-USER.
+           SET WS-TBL-IDX TO 1
+           SEARCH WS-USER-ENTRY
+               AT END
+                   ADD 1 TO WS-USER-COUNT
+                   SET WS-TBL-IDX TO WS-USER-COUNT
+                   MOVE AUD-USERMPI TO WS-TBL-USERID(WS-TBL-IDX)
+                   MOVE ZERO TO WS-TBL-SUCCESS(WS-TBL-IDX)
+                   MOVE ZERO TO WS-TBL-FAILED(WS-TBL-IDX)
+               WHEN WS-TBL-USERID(WS-TBL-IDX) = AUD-USERMPI
+                   CONTINUE
+           END-SEARCH
+           .
+
+       3000-WRITE-REPORT.
+           WRITE RPT-LINE FROM WS-HDG-LINE-1
+           WRITE RPT-LINE FROM WS-HDG-LINE-2
+           PERFORM 3010-CHECK-WRITE
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-USER-COUNT
+               MOVE WS-TBL-USERID(WS-IDX)  TO WS-DET-USERID
+               MOVE WS-TBL-SUCCESS(WS-IDX) TO WS-DET-SUCCESS
+               MOVE WS-TBL-FAILED(WS-IDX)  TO WS-DET-FAILED
+               IF WS-TBL-FAILED(WS-IDX) >= LOCKOUT-MAX
+                   MOVE '** OVER THRESHOLD **' TO WS-DET-FLAG
+               ELSE
+                   MOVE SPACES TO WS-DET-FLAG
+               END-IF
+               WRITE RPT-LINE FROM WS-DET-LINE
+               PERFORM 3010-CHECK-WRITE
+           END-PERFORM
+           .
+
+       3010-CHECK-WRITE.
+           IF WS-RPTOUT-STATUS NOT = '00'
+               DISPLAY 'PGMMB1 - RPTOUT WRITE FAILED, STATUS '
+                   WS-RPTOUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       9000-TERMINATE.
+           CLOSE AUDIN
+           CLOSE RPTOUT
+           .
