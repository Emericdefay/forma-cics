@@ -0,0 +1,182 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMMP2.
+      ******************************************************************
+      * User-maintenance transaction for mapset CF01M.  Lets an
+      * administrator add, delete, or reset the lockout on a USRFILE
+      * record directly from a 3270 screen.  Mirrors PGMMP1's
+      * RECEIVE/CONDITIONS/SEND/RETURN structure.
+      *
+      * Change history:
+      *   - Dropped the CHANGE-PASSWORD function and the USR-PSWD-HASH
+      *     writes under ADD/RESET: PGMMP1 authenticates against RACF
+      *     now, so setting a hash here no longer has any effect on
+      *     what CF00M will accept, and it is misleading for this
+      *     screen to claim otherwise.  RESET is kept as the one
+      *     function that still matters locally - clearing the
+      *     failed-count/lockout switch on USRFILE.  An actual password
+      *     change still has to go through the security office's own
+      *     RACF tooling.
+      *   - ADD/DELETE/RESET now test the specific RESP each business
+      *     condition is supposed to produce (DFHRESP(DUPKEY) for an
+      *     ADD that collides, DFHRESP(NOTFND) for a DELETE/RESET with
+      *     no such record) instead of treating any non-NORMAL RESP as
+      *     that condition; anything else (file not open, I/O error)
+      *     now reports SYSERR-DISP instead of a misleading business
+      *     message.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      / Copybook from BMS Assembly
+       COPY MS0002.
+      / Copybook for the USRFILE user record
+       COPY USRFILE.
+      / CICS variables
+       77  WS-CICS-RET    PIC S9(4) COMP VALUE ZERO.
+       77  WS-FILE-RESP   PIC S9(4) COMP VALUE ZERO.
+      / Program values
+       01 BMS-VALUES.
+           02 MAPSET-NAME PIC X(05) VALUE 'CF01M'.
+           02    MAP-NAME PIC X(05) VALUE 'CF01M'.
+       01 FILE-VALUES.
+           02  USRFILE-NAME PIC X(08) VALUE 'USRFILE'.
+       01 TEXT-DISPLAYED.
+           02 ADDED-DISP   PIC X(10) VALUE 'USER ADDED'.
+           02 UNLOCK-DISP  PIC X(16) VALUE 'ACCOUNT UNLOCKED'.
+           02 DELETED-DISP PIC X(12) VALUE 'USER DELETED'.
+           02 DUPREC-DISP  PIC X(21) VALUE 'USER ALREADY ON FILE'.
+           02 NOTFND-DISP  PIC X(14) VALUE 'USER NOT FOUND'.
+           02 MAPFAIL-DISP PIC X(29) VALUE
+               'REENTER USER ID AND FUNCTION'.
+           02 RECVERR-DISP PIC X(25) VALUE
+               'TERMINAL ERROR - REENTER'.
+           02 BADFUNC-DISP PIC X(24) VALUE
+               'INVALID FUNCTION - A/D/R'.
+           02 SYSERR-DISP  PIC X(25) VALUE
+               'SYSTEM ERROR - SEE ADMIN'.
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 5000-CICS-RECEIVE.
+           PERFORM 5100-CONDITIONS.
+           PERFORM 5010-CICS-SEND.
+           PERFORM 5090-CICS-RETURN.
+           GOBACK.
+
+       5000-CICS-RECEIVE.
+           EXEC CICS RECEIVE
+               MAPSET(MAPSET-NAME)
+               MAP(MAP-NAME)
+               INTO(CF01MI)
+               RESP(WS-CICS-RET)
+           END-EXEC
+           .
+
+       5100-CONDITIONS.
+           EVALUATE TRUE
+               WHEN WS-CICS-RET = DFHRESP(MAPFAIL)
+                   MOVE MAPFAIL-DISP TO MESSMPO
+               WHEN WS-CICS-RET NOT = DFHRESP(NORMAL)
+                   MOVE RECVERR-DISP TO MESSMPO
+               WHEN OTHER
+                   EVALUATE FUNCMPI
+                       WHEN 'A'
+                           PERFORM 5110-ADD-USER
+                       WHEN 'D'
+                           PERFORM 5120-DELETE-USER
+                       WHEN 'R'
+                           PERFORM 5130-RESET-LOCKOUT
+                       WHEN OTHER
+                           MOVE BADFUNC-DISP TO MESSMPO
+                   END-EVALUATE
+           END-EVALUATE
+           .
+
+       5110-ADD-USER.
+           MOVE USERMPI TO USR-ID
+           MOVE SPACES TO USR-PSWD-HASH
+           MOVE ZERO TO USR-FAILED-COUNT
+           SET USR-NOT-LOCKED TO TRUE
+
+           EXEC CICS WRITE
+               FILE(USRFILE-NAME)
+               FROM(USR-RECORD)
+               RIDFLD(USERMPI)
+               RESP(WS-FILE-RESP)
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN WS-FILE-RESP = DFHRESP(NORMAL)
+                   MOVE ADDED-DISP TO MESSMPO
+               WHEN WS-FILE-RESP = DFHRESP(DUPKEY)
+                   MOVE DUPREC-DISP TO MESSMPO
+               WHEN OTHER
+                   MOVE SYSERR-DISP TO MESSMPO
+           END-EVALUATE
+           .
+
+       5120-DELETE-USER.
+           EXEC CICS DELETE
+               FILE(USRFILE-NAME)
+               RIDFLD(USERMPI)
+               RESP(WS-FILE-RESP)
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN WS-FILE-RESP = DFHRESP(NORMAL)
+                   MOVE DELETED-DISP TO MESSMPO
+               WHEN WS-FILE-RESP = DFHRESP(NOTFND)
+                   MOVE NOTFND-DISP TO MESSMPO
+               WHEN OTHER
+                   MOVE SYSERR-DISP TO MESSMPO
+           END-EVALUATE
+           .
+
+       5130-RESET-LOCKOUT.
+           EXEC CICS READ
+               FILE(USRFILE-NAME)
+               INTO(USR-RECORD)
+               RIDFLD(USERMPI)
+               UPDATE
+               RESP(WS-FILE-RESP)
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN WS-FILE-RESP = DFHRESP(NORMAL)
+                   MOVE ZERO TO USR-FAILED-COUNT
+                   SET USR-NOT-LOCKED TO TRUE
+
+                   EXEC CICS REWRITE
+                       FILE(USRFILE-NAME)
+                       FROM(USR-RECORD)
+                       RESP(WS-FILE-RESP)
+                   END-EXEC
+
+                   IF WS-FILE-RESP = DFHRESP(NORMAL)
+                       MOVE UNLOCK-DISP TO MESSMPO
+                   ELSE
+                       MOVE SYSERR-DISP TO MESSMPO
+                   END-IF
+               WHEN WS-FILE-RESP = DFHRESP(NOTFND)
+                   MOVE NOTFND-DISP TO MESSMPO
+               WHEN OTHER
+                   MOVE SYSERR-DISP TO MESSMPO
+           END-EVALUATE
+           .
+
+       5010-CICS-SEND.
+           EXEC CICS SEND
+                MAPSET(MAPSET-NAME)
+                MAP(MAP-NAME)
+                DATAONLY
+                FROM(CF01MO)
+           END-EXEC
+           .
+
+       5090-CICS-RETURN.
+           EXEC CICS RETURN
+           END-EXEC
+           .
