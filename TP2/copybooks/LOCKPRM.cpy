@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Shared lockout-policy constant.  PGMMP1 compares a user's
+      * failed-attempt count against LOCKOUT-MAX to decide whether to
+      * lock the USRFILE record; PGMMB1 compares the same value
+      * against the audit trail to flag a user "OVER THRESHOLD" in
+      * the nightly digest.  Both programs COPY this member instead
+      * of keeping their own literal, so a policy change can't drift
+      * between the online lockout and the batch report that's
+      * supposed to match it.
+      ******************************************************************
+       01  LOCKOUT-PARMS.
+           02 LOCKOUT-MAX PIC S9(4) COMP VALUE 3.
