@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Sign-on audit record, written by PGMMP1 to TD queue AUDQ and
+      * read back by the nightly PGMMB1 batch report.
+      ******************************************************************
+       01  AUD-RECORD.
+           02 AUD-USERMPI        PIC X(07).
+           02 AUD-TERM-ID         PIC X(04).
+           02 AUD-DATE            PIC X(08).
+           02 AUD-TIME            PIC X(06).
+           02 AUD-OUTCOME         PIC X(07).
