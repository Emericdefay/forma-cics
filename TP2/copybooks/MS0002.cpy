@@ -0,0 +1,31 @@
+      ******************************************************************
+      * Symbolic map for MAPSET/MAP CF01M - generated from CF01M.bms.
+      * FUNCMPI is one of A/D/R - add, delete, or reset (unlock).  No
+      * password field appears on this screen - PGMMP2 never maintains
+      * a local password, so there is nothing here for one to do.
+      ******************************************************************
+       01  CF01MI.
+           02 FILLER        PIC X(12).
+           02 USERMPIL      PIC S9(4) COMP.
+           02 USERMPIF      PIC X.
+           02 FILLER REDEFINES USERMPIF.
+               03 USERMPIA  PIC X.
+           02 USERMPI       PIC X(07).
+           02 FUNCMPIL      PIC S9(4) COMP.
+           02 FUNCMPIF      PIC X.
+           02 FILLER REDEFINES FUNCMPIF.
+               03 FUNCMPIA  PIC X.
+           02 FUNCMPI       PIC X(01).
+           02 MESSMPOL      PIC S9(4) COMP.
+           02 MESSMPOF      PIC X.
+           02 FILLER REDEFINES MESSMPOF.
+               03 MESSMPOA  PIC X.
+           02 MESSMPI       PIC X(40).
+       01  CF01MO REDEFINES CF01MI.
+           02 FILLER        PIC X(12).
+           02 FILLER        PIC X(03).
+           02 USERMPO       PIC X(07).
+           02 FILLER        PIC X(03).
+           02 FUNCMPO       PIC X(01).
+           02 FILLER        PIC X(03).
+           02 MESSMPO       PIC X(40).
