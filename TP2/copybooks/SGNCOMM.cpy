@@ -0,0 +1,8 @@
+      ******************************************************************
+      * COMMAREA passed by PGMMP1 to itself across pseudo-conversational
+      * invocations of CF00M (EXEC CICS RETURN TRANSID).  Picked back up
+      * in 5000-CICS-RECEIVE via EIBCALEN.
+      ******************************************************************
+       01  DFHCOMMAREA.
+           02 SGN-RETRY-COUNT    PIC S9(4) COMP.
+           02 SGN-LAST-USERMPI   PIC X(07).
