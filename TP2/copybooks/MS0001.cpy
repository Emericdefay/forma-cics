@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Symbolic map for MAPSET/MAP CF00M - generated from CF00M.bms.
+      * PSWMAPI carries ATTRB=(UNPROT,DRK) on the physical map, so the
+      * password is non-display (dark) on the 3270 - see CF00M.bms.
+      ******************************************************************
+       01  CF00MI.
+           02 FILLER        PIC X(12).
+           02 USERMPIL      PIC S9(4) COMP.
+           02 USERMPIF      PIC X.
+           02 FILLER REDEFINES USERMPIF.
+               03 USERMPIA  PIC X.
+           02 USERMPI       PIC X(07).
+           02 PSWMAPIL      PIC S9(4) COMP.
+           02 PSWMAPIF      PIC X.
+           02 FILLER REDEFINES PSWMAPIF.
+               03 PSWMAPIA  PIC X.
+           02 PSWMAPI       PIC X(07).
+           02 MESSMPOL      PIC S9(4) COMP.
+           02 MESSMPOF      PIC X.
+           02 FILLER REDEFINES MESSMPOF.
+               03 MESSMPOA  PIC X.
+           02 MESSMPI       PIC X(40).
+       01  CF00MO REDEFINES CF00MI.
+           02 FILLER        PIC X(12).
+           02 FILLER        PIC X(03).
+           02 USERMPO       PIC X(07).
+           02 FILLER        PIC X(03).
+           02 PSWMAPO       PIC X(07).
+           02 FILLER        PIC X(03).
+           02 MESSMPO       PIC X(40).
