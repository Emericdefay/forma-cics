@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Record layout for the USRFILE VSAM KSDS - keyed on USR-ID,
+      * the same 7-char id entered as USERMPI on CF00M.  Read by
+      * PGMMP1 at sign-on to drive the failed-count/lockout side-
+      * channel; the password itself is verified against RACF, not
+      * against this record.  USR-PSWD-HASH is left in place from
+      * before that switch but is no longer read or written by any
+      * current program.
+      ******************************************************************
+       01  USR-RECORD.
+           02 USR-ID             PIC X(07).
+           02 USR-PSWD-HASH      PIC X(32).
+           02 USR-FAILED-COUNT   PIC S9(4) COMP.
+           02 USR-LOCKED-SW      PIC X(01).
+               88 USR-LOCKED     VALUE 'Y'.
+               88 USR-NOT-LOCKED VALUE 'N'.
+           02 FILLER             PIC X(13).
