@@ -1,29 +1,132 @@
-      ******************************************************************                                                 
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGMMP1.
-      ******************************************************************                                                 
+      ******************************************************************
+      * Sign-on transaction for mapset CF00M.
+      *
+      * Change history:
+      *   - Credentials moved out of WORKING-STORAGE into the USRFILE
+      *     VSAM file, keyed on the 7-char user id entered as USERMPI,
+      *     so operators can be added/removed without a recompile.
+      *   - 5100-CONDITIONS now tests the RESP from 5000-CICS-RECEIVE
+      *     before touching the credential check, so a MAPFAIL or
+      *     terminal error gets its own message instead of falling
+      *     through to a FAILED compare against garbage input.
+      *   - USRFILE now carries a failed-attempt count; three bad
+      *     passwords in a row locks the record and 5100-CONDITIONS
+      *     stops testing the password once a record is locked.
+      *   - Every sign-on attempt is written to the AUDQ TD queue
+      *     (user id, terminal id, timestamp, outcome) for review by
+      *     the security office.
+      *   - PSWMAPI is non-display (ATTRB=DRK) on CF00M now, so the
+      *     password no longer echoes on the 3270 as it is keyed.
+      *   - A successful sign-on XCTLs straight into the menu program
+      *     instead of just redisplaying CF00M with SUCCESS.
+      *   - A failed invocation now RETURNs TRANSID(OWN-TRANSID) with a
+      *     COMMAREA carrying the retry count and the last USERMPI
+      *     tried, picked back up in 5000-CICS-RECEIVE via EIBCALEN.
+      *   - 5120-VERIFY-PASSWORD now calls VERIFY PASSWORD against the
+      *     external security manager (RACF) instead of comparing
+      *     PSWMAPI to anything stored in USRFILE.  The failed-attempt
+      *     count and lockout switch on USRFILE stay app-owned and are
+      *     still updated off the VERIFY PASSWORD result.
+      *   - 5110-CHECK-CREDENTIALS no longer fails a sign-on outright
+      *     just because USERMPI has no USRFILE row; VERIFY PASSWORD
+      *     still runs against RACF either way, and the failed-count/
+      *     lockout side-channel just treats "no row" as a fresh,
+      *     unlocked one.
+      *   - PGMMH1 and the USR-PSWD-HASH digest it produced are gone;
+      *     with sign-on verified purely through RACF and PGMMP2 no
+      *     longer maintaining a local password either, there was
+      *     nothing left comparing against the digest.
+      *   - 5110-CHECK-CREDENTIALS now tests specifically for
+      *     DFHRESP(NOTFND) to treat "no USRFILE row yet" as a fresh,
+      *     unlocked user; any other non-NORMAL RESP (file not open,
+      *     I/O error, and so on) is now a hard error that skips the
+      *     password check instead of being folded into the same case.
+      *   - The retry count and last USERMPI carried in the COMMAREA
+      *     are no longer just threaded through unused: 5010-CICS-SEND
+      *     pre-fills USERMPO with the last id tried so it survives a
+      *     failed re-prompt, and the FAILED message now shows the
+      *     attempt number so the operator can see a lockout coming.
+      *   - The USRFILE REWRITE in 5110-CHECK-CREDENTIALS now tests its
+      *     RESP - if the failed-count/lockout update can't be written
+      *     back, the operator now sees FILERR-DISP instead of
+      *     whatever 5120-VERIFY-PASSWORD decided as if it had stuck.
+      *   - The WRITEQ TD against AUDQ now carries a RESP instead of
+      *     none at all, so a full or closed audit queue degrades
+      *     gracefully instead of abending the sign-on task.
+      *   - WS-FAILED-NUM widened to three digits and the retry count
+      *     it's built from now only climbs on an actual password
+      *     check (inside 5120-VERIFY-PASSWORD), not on every MAPFAIL
+      *     or terminal-error cycle that never reaches one.
+      *   - A USERMPI with no USRFILE row now gets one WRITTEN on its
+      *     first failed attempt instead of staying perpetually
+      *     "fresh" - the failed-count/lockout side-channel can now
+      *     actually catch a RACF-valid id that was never added
+      *     through PGMMP2.
+      *   - The lockout threshold is now COPYed from LOCKPRM instead
+      *     of being a literal local to this program, so it can't
+      *     drift out of step with the same value in PGMMB1.
+      ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-      ******************************************************************                                                 
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
       / Copybook from BMS Assembly
        COPY MS0001.
+      / Copybook for the USRFILE user record
+       COPY USRFILE.
+      / Copybook for the sign-on audit TD queue record
+       COPY AUDREC.
+      / Copybook for the shared lockout-threshold constant
+       COPY LOCKPRM.
       / CICS variables
        77  WS-CICS-RET    PIC S9(4) COMP VALUE ZERO.
+       77  WS-READ-RESP   PIC S9(4) COMP VALUE ZERO.
+       77  WS-FILE-RESP   PIC S9(4) COMP VALUE ZERO.
+       77  WS-ABSTIME     PIC S9(15) COMP VALUE ZERO.
+       77  WS-VERIFY-RESP PIC S9(4) COMP VALUE ZERO.
+       77  WS-WRITEQ-RESP PIC S9(4) COMP VALUE ZERO.
       / Program values
        01 BMS-VALUES.
            02 MAPSET-NAME PIC X(05) VALUE 'CF00M'.
            02    MAP-NAME PIC X(05) VALUE 'CF00M'.
-       01 USER-CREDENTIALS.
-           02   USER-NAME PIC X(07) VALUE 'IBMUSER'.
-           02   USER-PSWD PIC X(07) VALUE 'IBMUSER'.
+       01 FILE-VALUES.
+           02  USRFILE-NAME PIC X(08) VALUE 'USRFILE'.
+           02  AUDQ-NAME    PIC X(04) VALUE 'AUDQ'.
+       01 PROGRAM-VALUES.
+           02  MENU-PGM-NAME PIC X(08) VALUE 'PGMMM1'.
+           02  OWN-TRANSID   PIC X(04) VALUE 'CF00'.
        01 TEXT-DISPLAYED.
            02 SUCCES-DISP PIC X(07) VALUE 'SUCCESS'.
-           02 FAILED-DISP PIC X(06) VALUE 'FAILED'.
-      ******************************************************************                                                 
-       PROCEDURE DIVISION.
+           02 MAPFAIL-DISP PIC X(29) VALUE
+               'REENTER USER ID AND PASSWORD'.
+           02 RECVERR-DISP PIC X(25) VALUE
+               'TERMINAL ERROR - REENTER'.
+           02 LOCKED-DISP PIC X(14) VALUE 'ACCOUNT LOCKED'.
+           02 FILERR-DISP PIC X(25) VALUE
+               'SYSTEM ERROR - SEE ADMIN'.
+       01 WS-OUTCOME PIC X(07) VALUE SPACES.
+       01 WS-FAILED-MSG.
+           02 FILLER        PIC X(06) VALUE 'FAILED'.
+           02 FILLER        PIC X(01) VALUE SPACE.
+           02 FILLER        PIC X(08) VALUE '(ATTEMPT'.
+           02 FILLER        PIC X(01) VALUE SPACE.
+           02 WS-FAILED-NUM PIC ZZ9.
+           02 FILLER        PIC X(01) VALUE ')'.
+           02 FILLER        PIC X(20) VALUE SPACES.
+       01 WS-COMMAREA.
+           02 WS-RETRY-COUNT  PIC S9(4) COMP VALUE ZERO.
+           02 WS-LAST-USERMPI PIC X(07) VALUE SPACES.
+      ******************************************************************
+       LINKAGE SECTION.
+      / COMMAREA carried between CF00M invocations of this transaction
+       COPY SGNCOMM.
+      ******************************************************************
+       PROCEDURE DIVISION USING DFHCOMMAREA.
            PERFORM 5000-CICS-RECEIVE.
            PERFORM 5100-CONDITIONS.
            PERFORM 5010-CICS-SEND.
@@ -31,6 +134,13 @@
            GOBACK.
 
        5000-CICS-RECEIVE.
+           IF EIBCALEN >= LENGTH OF WS-COMMAREA
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+           ELSE
+               MOVE ZERO TO WS-RETRY-COUNT
+               MOVE SPACES TO WS-LAST-USERMPI
+           END-IF
+
            EXEC CICS RECEIVE
                MAPSET(MAPSET-NAME)
                MAP(MAP-NAME)
@@ -40,14 +150,161 @@
            .
 
        5100-CONDITIONS.
-           IF (USERMPI = USER-NAME) AND (PSWMAPI = USER-PSWD) THEN
+           EVALUATE TRUE
+               WHEN WS-CICS-RET = DFHRESP(MAPFAIL)
+                   MOVE MAPFAIL-DISP TO MESSMPO
+                   MOVE 'MAPFAIL' TO WS-OUTCOME
+               WHEN WS-CICS-RET NOT = DFHRESP(NORMAL)
+                   MOVE RECVERR-DISP TO MESSMPO
+                   MOVE 'ERROR' TO WS-OUTCOME
+               WHEN OTHER
+                   PERFORM 5110-CHECK-CREDENTIALS
+           END-EVALUATE
+
+           PERFORM 5130-WRITE-AUDIT
+
+           IF WS-OUTCOME = 'SUCCESS'
+               EXEC CICS XCTL
+                   PROGRAM(MENU-PGM-NAME)
+               END-EXEC
+           ELSE
+      *        WS-RETRY-COUNT itself is only bumped inside
+      *        5120-VERIFY-PASSWORD, where a password was actually
+      *        checked - not here, or a run of MAPFAIL/terminal-error
+      *        cycles would inflate the attempt number before the
+      *        operator ever keys a password.
+               MOVE USERMPI TO WS-LAST-USERMPI
+           END-IF
+           .
+
+       5110-CHECK-CREDENTIALS.
+           EXEC CICS READ
+               FILE(USRFILE-NAME)
+               INTO(USR-RECORD)
+               RIDFLD(USERMPI)
+               UPDATE
+               RESP(WS-READ-RESP)
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN WS-READ-RESP = DFHRESP(NORMAL)
+                   IF USR-LOCKED
+                       MOVE LOCKED-DISP TO MESSMPO
+                       MOVE 'LOCKED' TO WS-OUTCOME
+                   ELSE
+                       PERFORM 5120-VERIFY-PASSWORD
+                       EXEC CICS REWRITE
+                           FILE(USRFILE-NAME)
+                           FROM(USR-RECORD)
+                           RESP(WS-FILE-RESP)
+                       END-EXEC
+                       IF WS-FILE-RESP NOT = DFHRESP(NORMAL)
+      *                    The failed-count/lockout update 5120 just
+      *                    made didn't make it to USRFILE - don't let
+      *                    the operator believe whatever 5120 decided
+      *                    actually got recorded.
+                           MOVE FILERR-DISP TO MESSMPO
+                           MOVE 'ERROR' TO WS-OUTCOME
+                       END-IF
+                   END-IF
+               WHEN WS-READ-RESP = DFHRESP(NOTFND)
+      *            No USRFILE row yet for this id (e.g. provisioned in
+      *            RACF but never added through PGMMP2) - RACF still
+      *            gets the final say on the password, and this
+      *            attempt now starts a fresh row so the lockout
+      *            side-channel actually has something to track
+      *            instead of treating the id as brand new forever.
+                   MOVE USERMPI TO USR-ID
+                   MOVE SPACES TO USR-PSWD-HASH
+                   MOVE ZERO TO USR-FAILED-COUNT
+                   SET USR-NOT-LOCKED TO TRUE
+                   PERFORM 5120-VERIFY-PASSWORD
+
+                   EXEC CICS WRITE
+                       FILE(USRFILE-NAME)
+                       FROM(USR-RECORD)
+                       RIDFLD(USERMPI)
+                       RESP(WS-FILE-RESP)
+                   END-EXEC
+
+                   IF WS-FILE-RESP NOT = DFHRESP(NORMAL)
+                       MOVE FILERR-DISP TO MESSMPO
+                       MOVE 'ERROR' TO WS-OUTCOME
+                   END-IF
+               WHEN OTHER
+      *            File not open, I/O error, or some other failure
+      *            that is not "no row" - this is not safe to treat
+      *            as a fresh user, so fail hard without touching
+      *            VERIFY PASSWORD or the USRFILE lockout switch.
+                   MOVE FILERR-DISP TO MESSMPO
+                   MOVE 'ERROR' TO WS-OUTCOME
+           END-EVALUATE
+           .
+
+       5120-VERIFY-PASSWORD.
+           EXEC CICS VERIFY PASSWORD(PSWMAPI)
+               USERID(USERMPI)
+               RESP(WS-VERIFY-RESP)
+           END-EXEC
+
+           IF WS-VERIFY-RESP = DFHRESP(NORMAL) THEN
+               MOVE ZERO TO USR-FAILED-COUNT
+               SET USR-NOT-LOCKED TO TRUE
                MOVE SUCCES-DISP TO MESSMPO
+               MOVE 'SUCCESS' TO WS-OUTCOME
            ELSE
-               MOVE FAILED-DISP TO MESSMPO
+      *        A password was actually checked here, so this is the
+      *        one place the attempt counter climbs - not every
+      *        MAPFAIL/terminal-error cycle in 5100-CONDITIONS.
+               ADD 1 TO USR-FAILED-COUNT
+               ADD 1 TO WS-RETRY-COUNT
+               IF USR-FAILED-COUNT >= LOCKOUT-MAX
+                   SET USR-LOCKED TO TRUE
+                   MOVE LOCKED-DISP TO MESSMPO
+                   MOVE 'LOCKED' TO WS-OUTCOME
+               ELSE
+                   MOVE WS-RETRY-COUNT TO WS-FAILED-NUM
+                   MOVE WS-FAILED-MSG TO MESSMPO
+                   MOVE 'FAILED' TO WS-OUTCOME
+               END-IF
+           END-IF
+           .
+
+       5130-WRITE-AUDIT.
+           MOVE USERMPI TO AUD-USERMPI
+           MOVE EIBTRMID TO AUD-TERM-ID
+           MOVE WS-OUTCOME TO AUD-OUTCOME
+
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               YYYYMMDD(AUD-DATE)
+               TIME(AUD-TIME)
+           END-EXEC
+
+           EXEC CICS WRITEQ TD
+               QUEUE(AUDQ-NAME)
+               FROM(AUD-RECORD)
+               LENGTH(LENGTH OF AUD-RECORD)
+               RESP(WS-WRITEQ-RESP)
+           END-EXEC
+
+           IF WS-WRITEQ-RESP NOT = DFHRESP(NORMAL)
+      *        AUDQ full or closed - sign-on already succeeded or
+      *        failed by this point, and there is no second channel
+      *        to escalate an audit-write failure to without risking
+      *        the same problem; swallow it rather than abending a
+      *        sign-on task over a full audit queue.
+               CONTINUE
            END-IF
            .
 
        5010-CICS-SEND.
+           MOVE WS-LAST-USERMPI TO USERMPO
+
            EXEC CICS SEND
                 MAPSET(MAPSET-NAME)
                 MAP(MAP-NAME)
@@ -58,5 +315,8 @@
 
        5090-CICS-RETURN.
            EXEC CICS RETURN
+               TRANSID(OWN-TRANSID)
+               COMMAREA(WS-COMMAREA)
+               LENGTH(LENGTH OF WS-COMMAREA)
            END-EXEC
            .
